@@ -0,0 +1,14 @@
+      *> Checkpoint record - lets OUTCOMES resume at the next dealer
+      *> upcard instead of recomputing from scratch after an abend. Also
+      *> carries the shoe config the checkpoint was taken under, so a
+      *> restart under a different SHOECTL (deck count, stand rule,
+      *> cards already seen) is detected and forces a fresh run instead
+      *> of resuming totals that don't belong to the live config.
+       01 checkpoint-record.
+          03 ck-next-upcard pic 99.
+          03 ck-running-d pic 9(7).
+          03 ck-running-bd pic 9(7).
+          03 ck-deck-count pic 999.
+          03 ck-stand-total pic 99.
+          03 ck-hit-soft-17 pic x.
+          03 ck-cards-seen pic 999 occurs 10 times.
