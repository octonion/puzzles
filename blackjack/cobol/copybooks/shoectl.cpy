@@ -0,0 +1,8 @@
+      *> Shoe control record - describes the shoe OUTCOMES should build
+      *> before the per-upcard partition counts are run, plus which
+      *> table variant (dealer stand rule) to run it under.
+       01 shoe-control-record.
+          03 sc-deck-count pic 999.
+          03 sc-stand-total pic 99.
+          03 sc-hit-soft-17 pic x.
+          03 sc-cards-seen pic 999 occurs 10 times.
