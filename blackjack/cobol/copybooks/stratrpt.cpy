@@ -0,0 +1,13 @@
+      *> Basic-strategy report record - one row per dealer upcard /
+      *> player hand combination, with the recommended play and the
+      *> dealer bust weight (from the same PARTITIONS enumeration
+      *> OUTCOMES uses) that drove the recommendation.
+       01 strategy-report-record.
+          03 sr-upcard pic 99.
+          03 sr-hand-type pic x.
+             88 sr-hand-hard value "H".
+             88 sr-hand-soft value "S".
+             88 sr-hand-pair value "P".
+          03 sr-hand-value pic 99.
+          03 sr-action pic x(6).
+          03 sr-pct-bust pic 9(3).
