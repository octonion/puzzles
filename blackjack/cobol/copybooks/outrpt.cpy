@@ -0,0 +1,15 @@
+      *> Outcome report record - one detail row per dealer upcard, plus
+      *> a trailing total row, written for the weekly odds spreadsheet.
+       01 outcome-report-record.
+          03 or-row-type pic x.
+             88 or-detail-row value "D".
+             88 or-total-row value "T".
+          03 or-upcard pic 99.
+          03 or-deck-count pic 999.
+          03 or-stand-total pic 99.
+          03 or-hit-soft-17 pic x.
+          03 or-partitions pic 9(7).
+          03 or-busts pic 9(7).
+          03 or-recon-status pic x.
+             88 or-recon-ok value "Y".
+             88 or-recon-fail value "N".
