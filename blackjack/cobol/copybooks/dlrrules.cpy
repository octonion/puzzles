@@ -0,0 +1,9 @@
+      *> Dealer play-rule configuration passed into PARTITIONS: the
+      *> total the dealer stands on and whether soft 17 is hit or
+      *> stood on (the two live table variants), so the enumeration
+      *> can be rerun once per rule and compared.
+       01 dealer-rules.
+          03 dr-stand-total pic 99 comp-5.
+          03 dr-hit-soft-17 pic x.
+             88 dr-hit-soft-17-yes value "Y".
+             88 dr-hit-soft-17-no value "N".
