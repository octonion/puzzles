@@ -0,0 +1,4 @@
+      *> Breakdown of PARTITIONS outcomes by the dealer's final total.
+       01 partition-breakdown.
+          03 pb-total pic 9(7) comp-5.
+          03 pb-bust pic 9(7) comp-5.
