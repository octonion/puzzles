@@ -0,0 +1,318 @@
+      >>source free
+identification division.
+program-id. strategy.
+
+*> Companion to OUTCOMES: for every dealer upcard, walks the player's
+*> side of the table - every hard total, soft total and pair - and
+*> calls the same PARTITIONS dealer enumeration against the deck with
+*> the player's hand removed, to print a basic-strategy chart instead
+*> of just dealer outcome odds.
+
+environment division.
+input-output section.
+file-control.
+   select optional shoe-control-file assign to "SHOECTL"
+     organization line sequential.
+   select strategy-report-file assign to "STRATRPT"
+     organization line sequential.
+
+data division.
+file section.
+fd  shoe-control-file.
+copy "shoectl.cpy".
+fd  strategy-report-file.
+copy "stratrpt.cpy".
+
+working-storage section.
+01 i pic 99 comp-5.
+01 j pic 99 comp-5.
+01 t pic 99 comp-5.
+01 r pic 99 comp-5.
+01 p pic 9(6) comp-5.
+01 b pic 9(6) comp-5.
+01 deck comp-5.
+   03 deck-values pic 99 comp-5 occurs 10 times.
+01 deck-count pic 999 comp-5 value 1.
+01 up-total pic 99 comp-5.
+01 up-is-soft pic x.
+   88 up-hand-is-soft value "Y".
+01 cards-seen pic 999 comp-5 occurs 10 times.
+01 small-rank pic 99 comp-5.
+01 big-rank pic 99 comp-5.
+01 pct-bust pic 9(3) comp-5.
+01 action pic x(6).
+01 enough-cards-flag pic x.
+   88 cards-are-available value "Y".
+copy "pbreak.cpy".
+copy "dlrrules.cpy".
+
+procedure division.
+   perform read-shoe-config
+   perform varying i from 1 by 1 until 9 < i
+     compute deck-values (i) = 4 * deck-count
+   end-perform
+   compute deck-values (10) = 16 * deck-count
+*>   work the shoe down to what's actually left to deal, per the
+*>   cards-seen-by-rank counts fed in on the shoe control record - same
+*>   depletion OUTCOMES applies, so STRATEGY recommends against the
+*>   same mid-shoe composition OUTCOMES is actually playing.
+   perform varying i from 1 by 1 until 10 < i
+     subtract cards-seen (i) from deck-values (i)
+     if deck-values (i) < 0
+       move 0 to deck-values (i)
+     end-if
+   end-perform
+   open output strategy-report-file
+*>   a rank SC-CARDS-SEEN has fully depleted can never actually be
+*>   dealt as the upcard - DECK-VALUES (I) is unsigned COMP-5 and does
+*>   not clamp at zero, so skip the removal (and every hand evaluated
+*>   against it) whenever the rank already has no cards left, rather
+*>   than let the SUBTRACT wrap to a phantom card count.
+   perform varying i from 1 by 1 until 10 < i
+     if deck-values (i) > 0
+       subtract 1 from deck-values (i)
+       perform varying t from 4 by 1 until 20 < t
+         perform evaluate-hard-hand
+       end-perform
+       perform varying t from 13 by 1 until 20 < t
+         perform evaluate-soft-hand
+       end-perform
+       perform varying r from 1 by 1 until 10 < r
+         perform evaluate-pair-hand
+       end-perform
+       add 1 to deck-values (i)
+     end-if
+   end-perform
+   close strategy-report-file
+   stop run
+   .
+
+evaluate-hard-hand.
+*> Canonical two-card make-up for a hard total T: the smallest
+*> non-ace rank that can pair with another card <= 10 to reach T.
+   if t - 10 >= 2
+     compute small-rank = t - 10
+   else
+     move 2 to small-rank
+   end-if
+   compute big-rank = t - small-rank
+   perform check-enough-cards
+   if cards-are-available
+     perform remove-two-cards
+     perform compute-dealer-stat
+     perform compute-pct-bust
+     perform recommend-hard-action
+     perform write-strategy-row-hard
+     perform restore-two-cards
+   end-if
+   .
+
+evaluate-soft-hand.
+*> T is the soft total (13 thru 20); the hand is always an ace plus
+*> one card of rank T - 11 (2 thru 9).
+   move 1 to small-rank
+   compute big-rank = t - 11
+   perform check-enough-cards
+   if cards-are-available
+     perform remove-two-cards
+     perform compute-dealer-stat
+     perform compute-pct-bust
+     perform recommend-soft-action
+     perform write-strategy-row-soft
+     perform restore-two-cards
+   end-if
+   .
+
+evaluate-pair-hand.
+   move r to small-rank
+   move r to big-rank
+   perform check-enough-cards
+   if cards-are-available
+     perform remove-two-cards
+     perform compute-dealer-stat
+     perform compute-pct-bust
+     perform recommend-pair-action
+     perform write-strategy-row-pair
+     perform restore-two-cards
+   end-if
+   .
+
+*> Dealer bust weight for the upcard against the deck as it stands
+*> right now (upcard and the player's two-card hand already removed) -
+*> summed over every possible hidden hole card, the same way OUTCOMES
+*> derives its per-upcard P/B, rather than assuming the hole card is
+*> whatever rank the upcard happens to be.
+compute-dealer-stat.
+   move 0 to p, b
+   perform varying j from 1 by 1 until 10 < j
+     if deck-values (j) > 0
+       subtract 1 from deck-values (j)
+*>       a lone ace hole card always starts soft at 11; every other
+*>       hole card starts hard at its pip value.
+       if j = 1
+         move 11 to up-total
+         move "Y" to up-is-soft
+       else
+         move j to up-total
+         move "N" to up-is-soft
+       end-if
+       call "partitions" using deck, up-total, up-is-soft, dealer-rules,
+            partition-breakdown
+       add pb-total to p
+       add pb-bust to b
+       add 1 to deck-values (j)
+     end-if
+   end-perform
+   .
+
+compute-pct-bust.
+   if p + b = 0
+     move 0 to pct-bust
+   else
+     compute pct-bust = (b * 100) / (p + b)
+   end-if
+   .
+
+recommend-hard-action.
+   evaluate true
+     when t >= 17
+       move "STAND " to action
+     when t <= 8
+       move "HIT   " to action
+     when t = 9 or t = 10 or t = 11
+       if pct-bust >= 40
+         move "DOUBLE" to action
+       else
+         move "HIT   " to action
+       end-if
+     when other
+*>     hard 12 thru 16 - stand against a dealer likely to bust,
+*>     hit against one likely to make a strong hand.
+       if pct-bust >= 40
+         move "STAND " to action
+       else
+         move "HIT   " to action
+       end-if
+   end-evaluate
+   .
+
+recommend-soft-action.
+   evaluate true
+     when t >= 19
+       move "STAND " to action
+     when t = 18
+       if pct-bust >= 40
+         move "DOUBLE" to action
+       else
+         move "STAND " to action
+       end-if
+     when other
+       if pct-bust >= 40
+         move "DOUBLE" to action
+       else
+         move "HIT   " to action
+       end-if
+   end-evaluate
+   .
+
+recommend-pair-action.
+   evaluate true
+     when r = 1 or r = 8
+       move "SPLIT " to action
+     when r >= 2 and r <= 9 and r not = 5 and pct-bust >= 40
+       move "SPLIT " to action
+     when other
+*>     a pair that isn't worth splitting plays like its hard total
+*>     (capped at 20, e.g. two tens is a hard 20).
+       compute t = r + r
+       if t > 20
+         move 20 to t
+       end-if
+       perform recommend-hard-action
+   end-evaluate
+   .
+
+write-strategy-row-hard.
+   move "H" to sr-hand-type
+   move t to sr-hand-value
+   perform write-strategy-row
+   .
+
+write-strategy-row-soft.
+   move "S" to sr-hand-type
+   move t to sr-hand-value
+   perform write-strategy-row
+   .
+
+write-strategy-row-pair.
+   move "P" to sr-hand-type
+   move r to sr-hand-value
+   perform write-strategy-row
+   .
+
+write-strategy-row.
+   move i to sr-upcard
+   move action to sr-action
+   move pct-bust to sr-pct-bust
+   write strategy-report-record
+   .
+
+check-enough-cards.
+   move "Y" to enough-cards-flag
+   if small-rank = big-rank
+     if deck-values (small-rank) < 2
+       move "N" to enough-cards-flag
+     end-if
+   else
+     if deck-values (small-rank) < 1 or deck-values (big-rank) < 1
+       move "N" to enough-cards-flag
+     end-if
+   end-if
+   .
+
+remove-two-cards.
+   if small-rank = big-rank
+     subtract 2 from deck-values (small-rank)
+   else
+     subtract 1 from deck-values (small-rank)
+     subtract 1 from deck-values (big-rank)
+   end-if
+   .
+
+restore-two-cards.
+   if small-rank = big-rank
+     add 2 to deck-values (small-rank)
+   else
+     add 1 to deck-values (small-rank)
+     add 1 to deck-values (big-rank)
+   end-if
+   .
+
+read-shoe-config.
+   move 1 to deck-count
+   move 17 to dr-stand-total
+   move "N" to dr-hit-soft-17
+   move 0 to cards-seen (1), cards-seen (2), cards-seen (3),
+     cards-seen (4), cards-seen (5), cards-seen (6), cards-seen (7),
+     cards-seen (8), cards-seen (9), cards-seen (10)
+   open input shoe-control-file
+   read shoe-control-file
+     at end
+       continue
+     not at end
+       if sc-deck-count > 0
+         move sc-deck-count to deck-count
+       end-if
+       if sc-stand-total > 0
+         move sc-stand-total to dr-stand-total
+       end-if
+       if sc-hit-soft-17 = "Y" or sc-hit-soft-17 = "N"
+         move sc-hit-soft-17 to dr-hit-soft-17
+       end-if
+       perform varying i from 1 by 1 until 10 < i
+         move sc-cards-seen (i) to cards-seen (i)
+       end-perform
+   end-read
+   close shoe-control-file
+   .
+end program strategy.
