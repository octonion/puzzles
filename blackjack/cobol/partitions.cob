@@ -0,0 +1,180 @@
+      >>source free
+identification division.
+program-id. partitions recursive.
+
+*> Dealer-hand enumerator shared by OUTCOMES and STRATEGY. Split out of
+*> OUTCOMES into its own compilation unit so either driver can be built
+*> standalone and still resolve this CALL - see build.sh for the link
+*> step both programs need against the object this file produces.
+
+data division.
+working-storage section.
+*> Memoization cache, keyed on the remaining deck shape plus subtotal
+*> and soft/hard state. WORKING-STORAGE in a recursive program is one
+*> shared copy across every activation (unlike LOCAL-STORAGE, which is
+*> fresh per call), so the cache built by one branch of the recursion
+*> is visible to every other branch that reaches the same state.
+01 cache-size pic 9(6) comp-5 value 50021.
+01 cache-table.
+   03 cache-slot occurs 50021 times.
+      05 cs-used pic x value "N".
+      05 cs-cards comp-5.
+         07 cs-cards-values pic 99 comp-5 occurs 10 times.
+      05 cs-subtotal pic 99 comp-5.
+      05 cs-is-soft pic x.
+      05 cs-total pic 9(7) comp-5.
+      05 cs-bust pic 9(7) comp-5.
+
+local-storage section.
+01 i pic 99 comp-5.
+01 k pic 99 comp-5.
+01 total pic 99 comp-5.
+01 raw-total pic 99 comp-5.
+01 next-is-soft pic x.
+   88 next-hand-is-soft value "Y".
+01 hash-raw pic 9(9) comp-5.
+01 hash-quot pic 9(9) comp-5.
+01 hash-index pic 9(6) comp-5.
+01 probe-count pic 9(6) comp-5.
+01 cache-slot-index pic 9(6) comp-5.
+01 cache-found pic x.
+   88 cache-hit value "Y".
+01 cache-slot-free pic x.
+   88 cache-slot-available value "Y".
+01 keys-match pic x.
+   88 keys-are-equal value "Y".
+copy "pbreak.cpy" replacing ==partition-breakdown== by ==inner-result==
+                            ==pb-total== by ==ir-total==
+                            ==pb-bust== by ==ir-bust==.
+
+linkage section.
+01 cards comp-5.
+   03 cards-values pic 99 comp-5 occurs 10 times.
+01 subtotal pic 99 comp-5.
+01 is-soft pic x.
+   88 hand-is-soft value "Y".
+copy "dlrrules.cpy".
+copy "pbreak.cpy".
+
+procedure division using cards, subtotal, is-soft, dealer-rules,
+     partition-breakdown.
+    perform find-cache-entry
+    if cache-hit
+      move cs-total (cache-slot-index) to pb-total
+      move cs-bust (cache-slot-index) to pb-bust
+    else
+      move 0 to pb-total, pb-bust
+      perform varying i from 1 by 1 until 10 < i
+        if (cards-values (i) > 0)
+*>          an ace (i = 1) plays soft at 11 unless that would bust the
+*>          hand; any other card busts a soft total down by ten instead
+*>          of over 21, the way an ace already in the hand re-values.
+            if i = 1
+              compute raw-total = subtotal + 11
+              if raw-total <= 21
+                move raw-total to total
+                move "Y" to next-is-soft
+              else
+                compute total = subtotal + 1
+                move is-soft to next-is-soft
+              end-if
+            else
+              compute raw-total = subtotal + i
+              if raw-total > 21 and hand-is-soft
+                compute total = raw-total - 10
+                move "N" to next-is-soft
+              else
+                move raw-total to total
+                move is-soft to next-is-soft
+              end-if
+            end-if
+            evaluate true
+	      when total < dr-stand-total
+                   or (total = dr-stand-total and next-hand-is-soft
+                       and dr-hit-soft-17-yes)
+                subtract 1 from cards-values (i)
+                call "partitions" using cards, total, next-is-soft,
+                     dealer-rules, inner-result
+                add 1 to pb-total
+                add ir-total to pb-total
+                add ir-bust to pb-bust
+	        add 1 to cards-values (i)
+	      when total <= 21
+                add 1 to pb-total
+	      when other
+                add 1 to pb-bust
+	    end-evaluate
+        end-if
+      end-perform
+      perform store-cache-entry
+    end-if
+    goback
+    .
+
+find-cache-entry.
+*> Hash (cards, subtotal, is-soft) into a slot and linear-probe from
+*> there for either a matching key (hit) or an empty slot to fill in
+*> later by store-cache-entry (miss).
+    compute hash-raw = subtotal * 131
+    perform varying k from 1 by 1 until 10 < k
+      compute hash-raw = hash-raw + cards-values (k) * (k * 7 + 3)
+    end-perform
+    if hand-is-soft
+      add 17 to hash-raw
+    end-if
+    divide hash-raw by cache-size giving hash-quot remainder hash-index
+    add 1 to hash-index
+    move hash-index to cache-slot-index
+    move "N" to cache-found
+    move "N" to cache-slot-free
+    move 0 to probe-count
+    perform until cache-hit or cache-slot-available
+                  or probe-count = cache-size
+      if cs-used (cache-slot-index) = "N"
+        move "Y" to cache-slot-free
+      else
+        perform compare-cache-key
+        if keys-are-equal
+          move "Y" to cache-found
+        else
+          add 1 to cache-slot-index
+          if cache-slot-index > cache-size
+            move 1 to cache-slot-index
+          end-if
+          add 1 to probe-count
+        end-if
+      end-if
+    end-perform
+    .
+
+compare-cache-key.
+    move "Y" to keys-match
+    perform varying k from 1 by 1 until 10 < k
+      if cs-cards-values (cache-slot-index, k) not = cards-values (k)
+        move "N" to keys-match
+      end-if
+    end-perform
+    if cs-subtotal (cache-slot-index) not = subtotal
+      move "N" to keys-match
+    end-if
+    if cs-is-soft (cache-slot-index) not = is-soft
+      move "N" to keys-match
+    end-if
+    .
+
+store-cache-entry.
+*> Only fills an empty slot found while probing; if the table filled
+*> up before we found one, this subtree just goes uncached rather
+*> than displacing another entry.
+    if cache-slot-available
+      move "Y" to cs-used (cache-slot-index)
+      perform varying k from 1 by 1 until 10 < k
+        move cards-values (k) to cs-cards-values (cache-slot-index, k)
+      end-perform
+      move subtotal to cs-subtotal (cache-slot-index)
+      move is-soft to cs-is-soft (cache-slot-index)
+      move pb-total to cs-total (cache-slot-index)
+      move pb-bust to cs-bust (cache-slot-index)
+    end-if
+    .
+end program partitions.
