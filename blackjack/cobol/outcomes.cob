@@ -2,74 +2,322 @@
 identification division.
 program-id. outcomes.
 
+environment division.
+input-output section.
+file-control.
+   select optional shoe-control-file assign to "SHOECTL"
+     organization line sequential.
+   select outcome-report-file assign to "OUTRPT"
+     organization line sequential.
+   select optional checkpoint-file assign to "OUTCKPT"
+     organization line sequential.
+
 data division.
+file section.
+fd  shoe-control-file.
+copy "shoectl.cpy".
+fd  outcome-report-file.
+copy "outrpt.cpy".
+fd  checkpoint-file.
+copy "ckpt.cpy".
+
 working-storage section.
 01 i pic 99 comp-5.
 01 j pic 99 comp-5.
 01 d pic 9(7) comp-5.
 01 p pic 9(6) comp-5.
-01 n pic 9(6) comp-5.
+01 bd pic 9(7) comp-5.
+01 b pic 9(6) comp-5.
 01 deck comp-5. *> value "04040404040404040416".
    03 deck-values pic 99 comp-5 occurs 10 times.
+01 deck-count pic 999 comp-5 value 1.
+01 up-total pic 99 comp-5.
+01 up-is-soft pic x.
+   88 up-hand-is-soft value "Y".
+01 start-upcard pic 99 comp-5 value 1.
+01 cards-seen pic 999 comp-5 occurs 10 times.
+01 running-count pic s9(4) comp-5.
+01 true-count pic s9(3)v9 comp-5.
+01 remaining-cards pic 9(5) comp-5.
+01 remaining-decks pic 9(3)v9 comp-5.
+01 ctl-d pic 9(7) comp-5.
+01 ctl-bd pic 9(7) comp-5.
+01 more-rows pic x value "Y".
+   88 more-rows-remain value "Y".
+01 recon-status pic x value "Y".
+01 config-matches pic x value "Y".
+   88 config-matches-checkpoint value "Y".
+copy "pbreak.cpy".
+copy "dlrrules.cpy".
 
 procedure division.
+   perform read-shoe-config
    perform varying i from 1 by 1 until 9 < i
-     move 4 to deck-values (i)
+     compute deck-values (i) = 4 * deck-count
    end-perform
-   move 16 to deck-values (10)
-   move 0 to d
+   compute deck-values (10) = 16 * deck-count
+*>   work the shoe down to what's actually left to deal, per the
+*>   cards-seen-by-rank counts fed in on the shoe control record.
    perform varying i from 1 by 1 until 10 < i
-     move 0 to p
-     subtract 1 from deck-values (i)
-     perform varying j from 1 by 1 until 10 < j
-       subtract 1 from deck-values (j)
-       call "partitions" using deck, j returning n
-       add n to p
-       add 1 to deck-values (j)
-     end-perform
-     display "Dealer showing "i" partitions = "p
-     add 1 to deck-values (i)
+     subtract cards-seen (i) from deck-values (i)
+     if deck-values (i) < 0
+       move 0 to deck-values (i)
+     end-if
+   end-perform
+   perform compute-hi-lo-count
+   move 1 to start-upcard
+   move 0 to d, bd
+   perform read-checkpoint
+   if start-upcard > 1
+     open extend outcome-report-file
+   else
+     open output outcome-report-file
+   end-if
+   perform varying i from start-upcard by 1 until 10 < i
+     move 0 to p, b
+*>     a rank SC-CARDS-SEEN has fully depleted can never actually be
+*>     dealt as the upcard - DECK-VALUES (I) is unsigned COMP-5 and
+*>     does not clamp at zero, so skip the removal (and every hole-
+*>     card draw below) whenever the rank already has no cards left,
+*>     rather than let the SUBTRACT wrap to a phantom card count.
+     if deck-values (i) > 0
+       subtract 1 from deck-values (i)
+       perform varying j from 1 by 1 until 10 < j
+         if deck-values (j) > 0
+           subtract 1 from deck-values (j)
+*>           a lone ace upcard always starts soft at 11; every other
+*>           upcard starts hard at its pip value.
+           if j = 1
+             move 11 to up-total
+             move "Y" to up-is-soft
+           else
+             move j to up-total
+             move "N" to up-is-soft
+           end-if
+           call "partitions" using deck, up-total, up-is-soft,
+                dealer-rules, partition-breakdown
+           add pb-total to p
+           add pb-bust to b
+           add 1 to deck-values (j)
+         end-if
+       end-perform
+       add 1 to deck-values (i)
+     end-if
+     display "Dealer showing "i" partitions = "p" busts = "b
+       " running count = "running-count" true count = "true-count
+     perform write-detail-row
      add p to d
+     add b to bd
+     perform write-checkpoint
    end-perform
-   display "Total partitions = "d
-.
-end program outcomes.
+   display "Total partitions = "d" total busts = "bd
+   if start-upcard <= 10
+     perform reconcile-totals
+     perform check-sane-bounds
+     perform write-total-row
+   else
+     display "Checkpoint already covered every upcard under this "
+       "config - skipping reconciliation and total row"
+   end-if
+   close outcome-report-file
+   stop run
+   .
 
-identification division.
-program-id. partitions recursive.
+read-checkpoint.
+   open input checkpoint-file
+   read checkpoint-file
+     at end
+       continue
+     not at end
+       if ck-next-upcard > 0 and ck-next-upcard <= 11
+         perform check-checkpoint-config
+         if config-matches-checkpoint
+           move ck-next-upcard to start-upcard
+           move ck-running-d to d
+           move ck-running-bd to bd
+         else
+           display "Checkpoint was taken under a different shoe "
+             "config - ignoring it and restarting from upcard 1"
+         end-if
+       end-if
+   end-read
+   close checkpoint-file
+   .
 
-data division.
-local-storage section.
-01 i pic 99 comp-5.
-01 m1 pic 9999999 comp-5.
-01 v pic 9999999 comp-5.
-01 total pic 99 comp-5.
- 
-linkage section.
-01 cards comp-5.
-   03 cards-values pic 99 comp-5 occurs 10 times.
-01 subtotal pic 99 comp-5.
-01 m pic 9999999 based.
- 
-procedure division using cards, subtotal returning m.
-    allocate m
-    move 0 to m
-    perform varying i from 1 by 1 until 10 < i
-      if (cards-values (i) > 0)
-          add i,subtotal giving total
-          evaluate total
-	    when 1 thru 20
-              add 1 to m
-	      move m to m1
-  	      subtract 1 from cards-values (i)
-              call "partitions" using cards, total returning v
-              add v to m1
-	      move m1 to m
-	      add 1 to cards-values (i)
-	    when 21
-              add 1 to m
-	  end-evaluate
-      end-if
-    end-perform
-    .
-end program partitions.
+*> Compares the live shoe config (already loaded by read-shoe-config)
+*> against the config snapshot the checkpoint was written under, so a
+*> restart never resumes totals that belong to a different deck count,
+*> stand rule, or mid-shoe card count.
+check-checkpoint-config.
+   move "Y" to config-matches
+   if ck-deck-count not = deck-count
+     move "N" to config-matches
+   end-if
+   if ck-stand-total not = dr-stand-total
+     move "N" to config-matches
+   end-if
+   if ck-hit-soft-17 not = dr-hit-soft-17
+     move "N" to config-matches
+   end-if
+   perform varying i from 1 by 1 until 10 < i
+     if ck-cards-seen (i) not = cards-seen (i)
+       move "N" to config-matches
+     end-if
+   end-perform
+   .
+
+write-checkpoint.
+   open output checkpoint-file
+   compute ck-next-upcard = i + 1
+   move d to ck-running-d
+   move bd to ck-running-bd
+   move deck-count to ck-deck-count
+   move dr-stand-total to ck-stand-total
+   move dr-hit-soft-17 to ck-hit-soft-17
+   perform varying j from 1 by 1 until 10 < j
+     move cards-seen (j) to ck-cards-seen (j)
+   end-perform
+   write checkpoint-record
+   close checkpoint-file
+   .
+
+write-detail-row.
+   move "D" to or-row-type
+   move i to or-upcard
+   move deck-count to or-deck-count
+   move dr-stand-total to or-stand-total
+   move dr-hit-soft-17 to or-hit-soft-17
+   move p to or-partitions
+   move b to or-busts
+   move " " to or-recon-status
+   write outcome-report-record
+   .
+
+write-total-row.
+   move "T" to or-row-type
+   move 0 to or-upcard
+   move deck-count to or-deck-count
+   move dr-stand-total to or-stand-total
+   move dr-hit-soft-17 to or-hit-soft-17
+   move d to or-partitions
+   move bd to or-busts
+   move recon-status to or-recon-status
+   write outcome-report-record
+   .
+
+reconcile-totals.
+*> Cross-foot the grand totals kept in memory (D, BD) against what
+*> actually made it to disk: close OUTRPT, read every detail row back
+*> and re-sum its partitions/busts independently, then compare that
+*> control total to D/BD before the total row goes out. A mismatch
+*> means the report can't be trusted and the run gets flagged rather
+*> than distributed quietly.
+   close outcome-report-file
+   open input outcome-report-file
+   move 0 to ctl-d, ctl-bd
+   move "Y" to more-rows
+   perform until not more-rows-remain
+     read outcome-report-file
+       at end
+         move "N" to more-rows
+       not at end
+         if or-detail-row
+           add or-partitions to ctl-d
+           add or-busts to ctl-bd
+         end-if
+     end-read
+   end-perform
+   close outcome-report-file
+   if ctl-d = d and ctl-bd = bd
+     move "Y" to recon-status
+   else
+     move "N" to recon-status
+     display "*** RECONCILIATION FAILED: in-memory total = "d"/"bd
+       " re-read total = "ctl-d"/"ctl-bd" - do not distribute this run"
+   end-if
+   open extend outcome-report-file
+   .
+
+*> The reconciliation above only catches disk corruption - OR-PARTITIONS
+*> and OR-BUSTS are written from the very same P/B that also fed D/BD,
+*> so a wrong number out of PARTITIONS itself reproduces identically on
+*> both sides of that check. A bust-rate band was tried here as a
+*> second, independent check, but the dealer's bust rate is not bounded
+*> by any one band across this table's supported DR-STAND-TOTAL range -
+*> it runs from a legitimate 0% at the low end (the dealer never has to
+*> hit) up past 80% at the high end ("hit to 21"), and that relationship
+*> also shifts with deck count and DR-HIT-SOFT-17, so there's no fixed
+*> or simply-derived band that's tight enough to mean anything without
+*> also risking a false failure on a correct run under some supported
+*> config. What's left here is the one bound that holds regardless of
+*> stand rule, deck count, or cards already seen: some hands actually
+*> got enumerated. Anything PARTITIONS itself gets wrong between dealer
+*> upcards is caught by the cross-foot above instead.
+check-sane-bounds.
+   if d + bd = 0
+     move "N" to recon-status
+     display "*** SANE BOUND CHECK FAILED: zero hands enumerated - "
+       "do not distribute this run"
+   end-if
+   .
+
+read-shoe-config.
+   move 1 to deck-count
+   move 17 to dr-stand-total
+   move "N" to dr-hit-soft-17
+   move 0 to cards-seen (1), cards-seen (2), cards-seen (3),
+     cards-seen (4), cards-seen (5), cards-seen (6), cards-seen (7),
+     cards-seen (8), cards-seen (9), cards-seen (10)
+   open input shoe-control-file
+   read shoe-control-file
+     at end
+       continue
+     not at end
+       if sc-deck-count > 0
+         move sc-deck-count to deck-count
+       end-if
+       if sc-stand-total > 0
+         move sc-stand-total to dr-stand-total
+       end-if
+       if sc-hit-soft-17 = "Y" or sc-hit-soft-17 = "N"
+         move sc-hit-soft-17 to dr-hit-soft-17
+       end-if
+       perform varying i from 1 by 1 until 10 < i
+         move sc-cards-seen (i) to cards-seen (i)
+       end-perform
+   end-read
+   close shoe-control-file
+   .
+
+compute-hi-lo-count.
+*> Hi-Lo weights: low cards (2-6) count +1, neutral (7-9) count 0,
+*> tens and aces count -1. Running count is summed over cards-seen;
+*> true count divides it by the decks' worth of cards still in the
+*> shoe after depletion, so it tracks the live deck-values, not just
+*> a fresh-shoe assumption.
+   move 0 to running-count
+   perform varying i from 1 by 1 until 10 < i
+     evaluate true
+       when i = 1 or i = 10
+         subtract cards-seen (i) from running-count
+       when i >= 2 and i <= 6
+         add cards-seen (i) to running-count
+       when other
+         continue
+     end-evaluate
+   end-perform
+   move 0 to remaining-cards
+   perform varying i from 1 by 1 until 10 < i
+     add deck-values (i) to remaining-cards
+   end-perform
+   if remaining-cards = 0
+     move 0 to true-count
+   else
+     compute remaining-decks = remaining-cards / 52
+     if remaining-decks < 0.1
+       move 0.1 to remaining-decks
+     end-if
+     compute true-count = running-count / remaining-decks
+   end-if
+   .
+end program outcomes.
